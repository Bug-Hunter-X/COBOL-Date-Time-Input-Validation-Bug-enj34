@@ -0,0 +1,121 @@
+      ******************************************************************
+      * DTMAINT - Maintenance transaction for DTVALID's parameter
+      * file.  Lets an operator change the acceptable year window and
+      * the 2-digit-year century pivot without a recompile of
+      * DTVALID.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTMAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "DTPARMS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       COPY DTPARMRC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STATUS       PIC X(2).
+
+       01  WS-MIN-YEAR          PIC 9(4) VALUE 1900.
+       01  WS-MAX-YEAR          PIC 9(4) VALUE 2100.
+       01  WS-CENTURY-PIVOT     PIC 9(2) VALUE 30.
+
+       01  WS-MIN-YEAR-INPUT    PIC X(4).
+       01  WS-MAX-YEAR-INPUT    PIC X(4).
+       01  WS-PIVOT-INPUT       PIC X(2).
+
+       01  WS-PARMS-VALID-FLAG  PIC X(1).
+           88  WS-PARMS-VALID           VALUE "Y".
+           88  WS-PARMS-INVALID         VALUE "N".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-LOAD-CURRENT-PARMS.
+           PERFORM 0200-DISPLAY-SCREEN.
+           PERFORM 0300-PROMPT-FOR-CHANGES.
+           PERFORM 0400-VALIDATE-PARMS.
+           IF WS-PARMS-VALID THEN
+              PERFORM 0500-SAVE-PARMS
+              DISPLAY "Parameters updated."
+           ELSE
+              DISPLAY "Minimum year must not exceed maximum year."
+              DISPLAY "Parameters NOT updated."
+           END-IF.
+           STOP RUN.
+
+       0100-LOAD-CURRENT-PARMS.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "00" THEN
+              READ PARM-FILE
+                  NOT AT END
+                      MOVE PM-MIN-YEAR TO WS-MIN-YEAR
+                      MOVE PM-MAX-YEAR TO WS-MAX-YEAR
+                      MOVE PM-CENTURY-PIVOT TO WS-CENTURY-PIVOT
+              END-READ
+              CLOSE PARM-FILE
+           END-IF.
+
+       0200-DISPLAY-SCREEN.
+           DISPLAY "================================================".
+           DISPLAY "DTVALID PARAMETER MAINTENANCE".
+           DISPLAY "================================================".
+           DISPLAY "Current minimum year ....... " WS-MIN-YEAR.
+           DISPLAY "Current maximum year ....... " WS-MAX-YEAR.
+           DISPLAY "Current century pivot ...... " WS-CENTURY-PIVOT.
+           DISPLAY " ".
+
+       0300-PROMPT-FOR-CHANGES.
+           DISPLAY "New minimum year (blank = keep current): ".
+           ACCEPT WS-MIN-YEAR-INPUT.
+           IF WS-MIN-YEAR-INPUT NOT = SPACES THEN
+              IF WS-MIN-YEAR-INPUT IS NUMERIC THEN
+                 MOVE WS-MIN-YEAR-INPUT TO WS-MIN-YEAR
+              ELSE
+                 DISPLAY "Invalid minimum year, keeping current."
+              END-IF
+           END-IF.
+
+           DISPLAY "New maximum year (blank = keep current): ".
+           ACCEPT WS-MAX-YEAR-INPUT.
+           IF WS-MAX-YEAR-INPUT NOT = SPACES THEN
+              IF WS-MAX-YEAR-INPUT IS NUMERIC THEN
+                 MOVE WS-MAX-YEAR-INPUT TO WS-MAX-YEAR
+              ELSE
+                 DISPLAY "Invalid maximum year, keeping current."
+              END-IF
+           END-IF.
+
+           DISPLAY "New century pivot (blank = keep current): ".
+           ACCEPT WS-PIVOT-INPUT.
+           IF WS-PIVOT-INPUT NOT = SPACES THEN
+              IF WS-PIVOT-INPUT IS NUMERIC THEN
+                 MOVE WS-PIVOT-INPUT TO WS-CENTURY-PIVOT
+              ELSE
+                 DISPLAY "Invalid century pivot, keeping current."
+              END-IF
+           END-IF.
+
+       0400-VALIDATE-PARMS.
+           SET WS-PARMS-VALID TO TRUE.
+           IF WS-MIN-YEAR > WS-MAX-YEAR THEN
+              SET WS-PARMS-INVALID TO TRUE
+           END-IF.
+
+       0500-SAVE-PARMS.
+           MOVE WS-MIN-YEAR TO PM-MIN-YEAR.
+           MOVE WS-MAX-YEAR TO PM-MAX-YEAR.
+           MOVE WS-CENTURY-PIVOT TO PM-CENTURY-PIVOT.
+           OPEN OUTPUT PARM-FILE.
+           WRITE PARM-REC.
+           IF WS-PARM-STATUS NOT = "00" THEN
+              DISPLAY "DTMAINT: parameter file write failed, status "
+                      WS-PARM-STATUS
+           END-IF.
+           CLOSE PARM-FILE.
