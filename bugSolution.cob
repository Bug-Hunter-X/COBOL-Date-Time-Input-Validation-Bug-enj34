@@ -1,60 +1,653 @@
-```cobol
-01  WS-DATA-AREA.
-    05  WS-DATE          PIC 9(8).
-    05  WS-TIME          PIC 9(6).
-    05  WS-YEAR          PIC 9(4).
-    05  WS-MONTH         PIC 9(2).
-    05  WS-DAY           PIC 9(2).
-    05  WS-HOUR          PIC 9(2).
-    05  WS-MINUTE        PIC 9(2).
-    05  WS-SECOND        PIC 9(2).
-
-PROCEDURE DIVISION.
-    DISPLAY "Enter a date (YYYYMMDD): ".
-    ACCEPT WS-DATE.
-
-    MOVE WS-DATE(1:4) TO WS-YEAR
-    MOVE WS-DATE(5:2) TO WS-MONTH
-    MOVE WS-DATE(7:2) TO WS-DAY
-
-    IF WS-YEAR < 1900 OR WS-YEAR > 2100 THEN
-       DISPLAY "Invalid Year" 
-       STOP RUN.
-    END-IF.
-
-    IF WS-MONTH < 1 OR WS-MONTH > 12 THEN
-       DISPLAY "Invalid Month" 
-       STOP RUN.
-    END-IF.
-
-    IF WS-DAY < 1 OR WS-DAY > 31 THEN
-       DISPLAY "Invalid Day" 
-       STOP RUN.
-    END-IF. 
-
-    DISPLAY "Enter a time (HHMMSS): ".
-    ACCEPT WS-TIME.
-    
-    MOVE WS-TIME(1:2) TO WS-HOUR
-    MOVE WS-TIME(3:2) TO WS-MINUTE
-    MOVE WS-TIME(5:2) TO WS-SECOND
-    
-    IF WS-HOUR < 0 OR WS-HOUR > 23 THEN
-       DISPLAY "Invalid Hour" 
-       STOP RUN.
-    END-IF.
-
-    IF WS-MINUTE < 0 OR WS-MINUTE > 59 THEN
-       DISPLAY "Invalid Minute" 
-       STOP RUN.
-    END-IF.
-
-    IF WS-SECOND < 0 OR WS-SECOND > 59 THEN
-       DISPLAY "Invalid Second" 
-       STOP RUN.
-    END-IF.
-
-    DISPLAY "Date: " WS-DATE
-    DISPLAY "Time: " WS-TIME.
-    STOP RUN.
-```
\ No newline at end of file
+      ******************************************************************
+      * DTVALID - Date/Time validator.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTVALID.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "TRANSREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN DYNAMIC WS-AUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "DTRESTART"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT HOLIDAY-FILE ASSIGN TO "HOLIDAYS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLIDAY-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "DTPARMS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT AUDIT-TEMP-FILE ASSIGN DYNAMIC WS-AUDIT-TEMP-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-TEMP-STATUS.
+
+           SELECT REJECT-TEMP-FILE ASSIGN TO "TRANSREJ.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-TEMP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       COPY DTTRANRC.
+
+       FD  REJECT-FILE.
+       COPY DTREJREC.
+
+       FD  AUDIT-FILE.
+       COPY DTAUDREC.
+
+       FD  RESTART-FILE.
+       COPY DTCKPTRC.
+
+       FD  HOLIDAY-FILE.
+       COPY DTHOLREC.
+
+       FD  PARM-FILE.
+       COPY DTPARMRC.
+
+       FD  AUDIT-TEMP-FILE.
+       01  AUDIT-TEMP-REC       PIC X(53).
+
+       FD  REJECT-TEMP-FILE.
+       01  REJECT-TEMP-REC      PIC X(34).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG          PIC X(1).
+           88  WS-END-OF-FILE           VALUE "Y".
+           88  WS-NOT-END-OF-FILE       VALUE "N".
+
+       01  WS-RECORD-VALID-FLAG PIC X(1).
+           88  WS-RECORD-VALID          VALUE "Y".
+           88  WS-RECORD-INVALID        VALUE "N".
+
+       01  WS-REASON-CODE       PIC X(20).
+       01  WS-REJECT-STATUS     PIC X(2).
+       01  WS-TRANS-STATUS      PIC X(2).
+
+       01  WS-ORIG-DATE         PIC 9(8).
+       01  WS-ORIG-TIME         PIC 9(6).
+       01  WS-NORM-DATE         PIC 9(8).
+       01  WS-NORM-TIME         PIC 9(6).
+
+       01  WS-CURRENT-DATE      PIC 9(8).
+       01  WS-AUDIT-FILE-NAME   PIC X(20).
+       01  WS-AUDIT-STATUS      PIC X(2).
+       01  WS-AUDIT-TEMP-NAME   PIC X(24).
+       01  WS-AUDIT-TEMP-STATUS PIC X(2).
+       01  WS-REJECT-TEMP-STATUS PIC X(2).
+       01  WS-REJECT-FILE-NAME  PIC X(12) VALUE "TRANSREJ".
+       01  WS-REJECT-TEMP-NAME  PIC X(12) VALUE "TRANSREJ.TMP".
+       01  WS-TRUNC-IDX         PIC 9(9) VALUE 0.
+       01  WS-AUDIT-LINE-COUNT  PIC 9(9) VALUE 0.
+       01  WS-RESTART-AUDIT-LINES PIC 9(9) VALUE 0.
+
+       01  WS-RESTART-STATUS    PIC X(2).
+       01  WS-RESTART-COUNT     PIC 9(9) VALUE 0.
+       01  WS-SKIP-INDEX        PIC 9(9) VALUE 0.
+       01  WS-CHECKPOINT-EVERY  PIC 9(9) VALUE 1000.
+
+       01  WS-HOLIDAY-STATUS    PIC X(2).
+       01  WS-HOLIDAY-COUNT     PIC 9(4) VALUE 0.
+       01  WS-HOLIDAY-IDX       PIC 9(4).
+       01  WS-HOLIDAY-TABLE-AREA.
+           05  WS-HOLIDAY-TABLE PIC 9(8) OCCURS 500 TIMES.
+
+       01  WS-BUSINESS-DAY-FLAG PIC X(1).
+           88  WS-BUSINESS-DAY          VALUE "Y".
+           88  WS-NON-BUSINESS-DAY      VALUE "N".
+
+       01  WS-DOW-T-AREA.
+           05  WS-DOW-T-VALUES  PIC X(12) VALUE "032503514624".
+           05  WS-DOW-T-TABLE REDEFINES WS-DOW-T-VALUES.
+               10  WS-DOW-T-ENTRY PIC 9(1) OCCURS 12 TIMES.
+
+       01  WS-ADJ-YEAR          PIC 9(4).
+       01  WS-Y4                PIC 9(4).
+       01  WS-Y100              PIC 9(4).
+       01  WS-Y400              PIC 9(4).
+       01  WS-DOW-CALC          PIC S9(6).
+       01  WS-DOW               PIC 9(1).
+
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT    PIC 9(9) VALUE 0.
+           05  WS-ACCEPT-COUNT  PIC 9(9) VALUE 0.
+           05  WS-REJECT-COUNT  PIC 9(9) VALUE 0.
+
+       01  WS-DATA-AREA.
+           05  WS-DATE-ALPHA    PIC X(8).
+           05  WS-DATE          PIC 9(8).
+           05  WS-TIME          PIC 9(6).
+           05  WS-YEAR          PIC 9(4).
+           05  WS-MONTH         PIC 9(2).
+           05  WS-DAY           PIC 9(2).
+           05  WS-HOUR          PIC 9(2).
+           05  WS-MINUTE        PIC 9(2).
+           05  WS-SECOND        PIC 9(2).
+           05  WS-TZ-OFFSET     PIC S9(2).
+
+       01  WS-YY                PIC 9(2).
+       01  WS-CENTURY-PIVOT     PIC 9(2) VALUE 30.
+       01  WS-MIN-YEAR          PIC 9(4) VALUE 1900.
+       01  WS-MAX-YEAR          PIC 9(4) VALUE 2100.
+       01  WS-PARM-STATUS       PIC X(2).
+       01  WS-DOY               PIC 9(3).
+       01  WS-REMAINING-DAYS    PIC 9(3).
+       01  WS-MONTH-LEN         PIC 9(2).
+
+       01  WS-HOUSE-STANDARD-TZ PIC S9(2) VALUE 0.
+       01  WS-TZ-DIFF           PIC S9(3).
+       01  WS-NEW-HOUR          PIC S9(3).
+
+       01  WS-DAYS-IN-MONTH-TABLE.
+           05  WS-DIM-VALUES    PIC X(24)
+                                 VALUE "312831303130313130313031".
+           05  WS-DIM-TABLE REDEFINES WS-DIM-VALUES.
+               10  WS-DIM-ENTRY PIC 9(2) OCCURS 12 TIMES.
+
+       01  WS-MAX-DAY           PIC 9(2).
+       01  WS-LEAP-FLAG         PIC X(1).
+           88  WS-LEAP-YEAR             VALUE "Y".
+           88  WS-NOT-LEAP-YEAR         VALUE "N".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0200-PROCESS-FILE UNTIL WS-END-OF-FILE.
+           PERFORM 5010-CLEAR-CHECKPOINT.
+           PERFORM 0900-CLOSE-FILES.
+           DISPLAY "Records read:     " WS-READ-COUNT.
+           DISPLAY "Records accepted: " WS-ACCEPT-COUNT.
+           DISPLAY "Records rejected: " WS-REJECT-COUNT.
+           STOP RUN.
+
+       0100-OPEN-FILES.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           PERFORM 0110-BUILD-AUDIT-FILE-NAME.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00" THEN
+              DISPLAY "DTVALID: unable to open TRANSIN, status "
+                      WS-TRANS-STATUS
+              STOP RUN
+           END-IF.
+           PERFORM 0105-READ-CHECKPOINT.
+           IF WS-RESTART-COUNT > 0 THEN
+              PERFORM 0150-TRUNCATE-REJECT-FILE
+              PERFORM 0160-TRUNCATE-AUDIT-FILE
+              OPEN EXTEND REJECT-FILE
+              IF WS-REJECT-STATUS = "35" THEN
+                 OPEN OUTPUT REJECT-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT REJECT-FILE
+           END-IF.
+           PERFORM 0170-COUNT-AUDIT-LINES.
+           PERFORM 0130-LOAD-HOLIDAYS.
+           PERFORM 0140-LOAD-PARAMETERS.
+           PERFORM 0120-SKIP-TO-CHECKPOINT.
+           IF NOT WS-END-OF-FILE THEN
+              PERFORM 0910-READ-TRANS-FILE
+           END-IF.
+
+       0140-LOAD-PARAMETERS.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "00" THEN
+              READ PARM-FILE
+                  NOT AT END
+                      MOVE PM-MIN-YEAR TO WS-MIN-YEAR
+                      MOVE PM-MAX-YEAR TO WS-MAX-YEAR
+                      MOVE PM-CENTURY-PIVOT TO WS-CENTURY-PIVOT
+              END-READ
+              CLOSE PARM-FILE
+           END-IF.
+
+       0130-LOAD-HOLIDAYS.
+           MOVE 0 TO WS-HOLIDAY-COUNT.
+           OPEN INPUT HOLIDAY-FILE.
+           IF WS-HOLIDAY-STATUS = "00" THEN
+              PERFORM UNTIL WS-HOLIDAY-STATUS NOT = "00"
+                 READ HOLIDAY-FILE
+                    AT END
+                       MOVE "10" TO WS-HOLIDAY-STATUS
+                    NOT AT END
+                       IF WS-HOLIDAY-COUNT < 500 THEN
+                          ADD 1 TO WS-HOLIDAY-COUNT
+                          MOVE HL-DATE TO
+                             WS-HOLIDAY-TABLE(WS-HOLIDAY-COUNT)
+                       ELSE
+                          DISPLAY "DTVALID: holiday table full, "
+                             "ignoring remaining entries"
+                          MOVE "10" TO WS-HOLIDAY-STATUS
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE HOLIDAY-FILE
+           END-IF.
+
+       0105-READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-COUNT.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-STATUS = "00" THEN
+              READ RESTART-FILE
+                  NOT AT END
+                      MOVE CK-LAST-RECORD TO WS-RESTART-COUNT
+                      MOVE CK-ACCEPT-COUNT TO WS-ACCEPT-COUNT
+                      MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+                      MOVE CK-AUDIT-LINE-COUNT
+                         TO WS-RESTART-AUDIT-LINES
+              END-READ
+              CLOSE RESTART-FILE
+           END-IF.
+
+       0150-TRUNCATE-REJECT-FILE.
+           MOVE 0 TO WS-TRUNC-IDX.
+           OPEN INPUT REJECT-FILE.
+           IF WS-REJECT-STATUS = "00" THEN
+              OPEN OUTPUT REJECT-TEMP-FILE
+              PERFORM UNTIL WS-REJECT-STATUS NOT = "00"
+                            OR WS-TRUNC-IDX >= WS-REJECT-COUNT
+                 READ REJECT-FILE
+                    AT END
+                       MOVE "10" TO WS-REJECT-STATUS
+                    NOT AT END
+                       MOVE REJECT-REC TO REJECT-TEMP-REC
+                       WRITE REJECT-TEMP-REC
+                       ADD 1 TO WS-TRUNC-IDX
+                 END-READ
+              END-PERFORM
+              CLOSE REJECT-TEMP-FILE
+              CLOSE REJECT-FILE
+              CALL "CBL_RENAME_FILE" USING WS-REJECT-TEMP-NAME
+                                            WS-REJECT-FILE-NAME
+           END-IF.
+
+       0160-TRUNCATE-AUDIT-FILE.
+           MOVE 0 TO WS-TRUNC-IDX.
+           MOVE SPACES TO WS-AUDIT-TEMP-NAME.
+           STRING WS-AUDIT-FILE-NAME DELIMITED BY SPACE
+                  ".TMP" DELIMITED BY SIZE
+                  INTO WS-AUDIT-TEMP-NAME.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "00" THEN
+              OPEN OUTPUT AUDIT-TEMP-FILE
+              PERFORM UNTIL WS-AUDIT-STATUS NOT = "00"
+                         OR WS-TRUNC-IDX >= WS-RESTART-AUDIT-LINES
+                 READ AUDIT-FILE
+                    AT END
+                       MOVE "10" TO WS-AUDIT-STATUS
+                    NOT AT END
+                       MOVE AUDIT-REC TO AUDIT-TEMP-REC
+                       WRITE AUDIT-TEMP-REC
+                       ADD 1 TO WS-TRUNC-IDX
+                 END-READ
+              END-PERFORM
+              CLOSE AUDIT-TEMP-FILE
+              CLOSE AUDIT-FILE
+              CALL "CBL_RENAME_FILE" USING WS-AUDIT-TEMP-NAME
+                                            WS-AUDIT-FILE-NAME
+           END-IF.
+
+       0170-COUNT-AUDIT-LINES.
+           MOVE 0 TO WS-AUDIT-LINE-COUNT.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "00" THEN
+              PERFORM UNTIL WS-AUDIT-STATUS NOT = "00"
+                 READ AUDIT-FILE
+                    AT END
+                       MOVE "10" TO WS-AUDIT-STATUS
+                    NOT AT END
+                       ADD 1 TO WS-AUDIT-LINE-COUNT
+                 END-READ
+              END-PERFORM
+              CLOSE AUDIT-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35" THEN
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       0110-BUILD-AUDIT-FILE-NAME.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE SPACES TO WS-AUDIT-FILE-NAME.
+           STRING "AUDIT" DELIMITED BY SIZE
+                  WS-CURRENT-DATE DELIMITED BY SIZE
+                  INTO WS-AUDIT-FILE-NAME.
+
+       0120-SKIP-TO-CHECKPOINT.
+           MOVE 0 TO WS-SKIP-INDEX.
+           PERFORM UNTIL WS-SKIP-INDEX >= WS-RESTART-COUNT
+                         OR WS-END-OF-FILE
+              PERFORM 0910-READ-TRANS-FILE
+              ADD 1 TO WS-SKIP-INDEX
+           END-PERFORM.
+           MOVE WS-RESTART-COUNT TO WS-READ-COUNT.
+
+       0200-PROCESS-FILE.
+           ADD 1 TO WS-READ-COUNT
+           MOVE DT-DATE TO WS-DATE-ALPHA
+           MOVE DT-TIME TO WS-TIME
+           MOVE DT-TZ-OFFSET TO WS-TZ-OFFSET
+           PERFORM 2000-VALIDATE-RECORD.
+           PERFORM 4000-WRITE-AUDIT.
+           IF WS-RECORD-VALID THEN
+              ADD 1 TO WS-ACCEPT-COUNT
+              DISPLAY "Date: " WS-DATE
+              DISPLAY "Time: " WS-TIME
+              DISPLAY "Business Day: " WS-BUSINESS-DAY-FLAG
+           ELSE
+              ADD 1 TO WS-REJECT-COUNT
+              PERFORM 3000-WRITE-REJECT
+           END-IF.
+           IF FUNCTION MOD(WS-READ-COUNT, WS-CHECKPOINT-EVERY) = 0 THEN
+              PERFORM 5000-WRITE-CHECKPOINT
+           END-IF.
+           PERFORM 0910-READ-TRANS-FILE.
+
+       0900-CLOSE-FILES.
+           CLOSE TRANS-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE AUDIT-FILE.
+
+       5000-WRITE-CHECKPOINT.
+           MOVE WS-READ-COUNT TO CK-LAST-RECORD.
+           MOVE WS-ACCEPT-COUNT TO CK-ACCEPT-COUNT.
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT.
+           MOVE WS-AUDIT-LINE-COUNT TO CK-AUDIT-LINE-COUNT.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE CHECKPOINT-REC.
+           IF WS-RESTART-STATUS NOT = "00" THEN
+              DISPLAY "DTVALID: checkpoint write failed, status "
+                      WS-RESTART-STATUS ", aborting run"
+              CLOSE RESTART-FILE
+              PERFORM 0900-CLOSE-FILES
+              STOP RUN
+           END-IF.
+           CLOSE RESTART-FILE.
+
+       5010-CLEAR-CHECKPOINT.
+           MOVE 0 TO CK-LAST-RECORD.
+           MOVE 0 TO CK-ACCEPT-COUNT.
+           MOVE 0 TO CK-REJECT-COUNT.
+           MOVE 0 TO CK-AUDIT-LINE-COUNT.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE RESTART-FILE.
+
+       0910-READ-TRANS-FILE.
+           READ TRANS-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO TRUE.
+           MOVE SPACES TO WS-REASON-CODE.
+           MOVE SPACE TO WS-BUSINESS-DAY-FLAG.
+
+           PERFORM 1800-PARSE-DATE.
+
+           IF WS-YEAR < WS-MIN-YEAR OR WS-YEAR > WS-MAX-YEAR THEN
+              SET WS-RECORD-INVALID TO TRUE
+              MOVE "INVALID YEAR" TO WS-REASON-CODE
+           END-IF.
+
+           IF WS-RECORD-VALID
+              IF WS-MONTH < 1 OR WS-MONTH > 12 THEN
+                 SET WS-RECORD-INVALID TO TRUE
+                 MOVE "INVALID MONTH" TO WS-REASON-CODE
+              END-IF
+           END-IF.
+
+           IF WS-RECORD-VALID THEN
+              PERFORM 1000-GET-MAX-DAY
+              IF WS-DAY < 1 OR WS-DAY > WS-MAX-DAY THEN
+                 SET WS-RECORD-INVALID TO TRUE
+                 MOVE "INVALID DAY" TO WS-REASON-CODE
+              END-IF
+           END-IF.
+
+           MOVE WS-TIME(1:2) TO WS-HOUR
+           MOVE WS-TIME(3:2) TO WS-MINUTE
+           MOVE WS-TIME(5:2) TO WS-SECOND
+
+           MOVE WS-DATE TO WS-ORIG-DATE.
+           MOVE WS-TIME TO WS-ORIG-TIME.
+
+           IF WS-RECORD-VALID
+              IF WS-HOUR < 0 OR WS-HOUR > 23 THEN
+                 SET WS-RECORD-INVALID TO TRUE
+                 MOVE "INVALID HOUR" TO WS-REASON-CODE
+              END-IF
+           END-IF.
+
+           IF WS-RECORD-VALID
+              IF WS-MINUTE < 0 OR WS-MINUTE > 59 THEN
+                 SET WS-RECORD-INVALID TO TRUE
+                 MOVE "INVALID MINUTE" TO WS-REASON-CODE
+              END-IF
+           END-IF.
+
+           IF WS-RECORD-VALID
+              IF WS-SECOND < 0 OR WS-SECOND > 59 THEN
+                 SET WS-RECORD-INVALID TO TRUE
+                 MOVE "INVALID SECOND" TO WS-REASON-CODE
+              END-IF
+           END-IF.
+
+           IF WS-RECORD-VALID
+              IF WS-TZ-OFFSET < -12 OR WS-TZ-OFFSET > 14 THEN
+                 SET WS-RECORD-INVALID TO TRUE
+                 MOVE "INVALID TZ OFFSET" TO WS-REASON-CODE
+              END-IF
+           END-IF.
+
+           IF WS-RECORD-VALID THEN
+              PERFORM 1900-NORMALIZE-TIMEZONE
+           END-IF.
+
+           IF WS-RECORD-VALID
+              IF WS-YEAR < WS-MIN-YEAR OR WS-YEAR > WS-MAX-YEAR THEN
+                 SET WS-RECORD-INVALID TO TRUE
+                 MOVE "INVALID YEAR" TO WS-REASON-CODE
+              END-IF
+           END-IF.
+
+           IF WS-RECORD-VALID THEN
+              PERFORM 1960-CHECK-BUSINESS-DAY
+           END-IF.
+
+           MOVE WS-DATE TO WS-NORM-DATE.
+           MOVE WS-TIME TO WS-NORM-TIME.
+
+       1900-NORMALIZE-TIMEZONE.
+           COMPUTE WS-TZ-DIFF = WS-HOUSE-STANDARD-TZ - WS-TZ-OFFSET.
+           COMPUTE WS-NEW-HOUR = WS-HOUR + WS-TZ-DIFF.
+           PERFORM UNTIL WS-NEW-HOUR < 24
+              SUBTRACT 24 FROM WS-NEW-HOUR
+              PERFORM 1910-ADVANCE-DAY
+           END-PERFORM.
+           PERFORM UNTIL WS-NEW-HOUR >= 0
+              ADD 24 TO WS-NEW-HOUR
+              PERFORM 1920-RETREAT-DAY
+           END-PERFORM.
+           MOVE WS-NEW-HOUR TO WS-HOUR.
+           COMPUTE WS-TIME = WS-HOUR * 10000 + WS-MINUTE * 100
+                              + WS-SECOND.
+           COMPUTE WS-DATE = WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY.
+
+       1910-ADVANCE-DAY.
+           PERFORM 1000-GET-MAX-DAY.
+           ADD 1 TO WS-DAY.
+           IF WS-DAY > WS-MAX-DAY THEN
+              MOVE 1 TO WS-DAY
+              ADD 1 TO WS-MONTH
+              IF WS-MONTH > 12 THEN
+                 MOVE 1 TO WS-MONTH
+                 ADD 1 TO WS-YEAR
+              END-IF
+           END-IF.
+
+       1920-RETREAT-DAY.
+           SUBTRACT 1 FROM WS-DAY.
+           IF WS-DAY < 1 THEN
+              SUBTRACT 1 FROM WS-MONTH
+              IF WS-MONTH < 1 THEN
+                 MOVE 12 TO WS-MONTH
+                 SUBTRACT 1 FROM WS-YEAR
+              END-IF
+              PERFORM 1000-GET-MAX-DAY
+              MOVE WS-MAX-DAY TO WS-DAY
+           END-IF.
+
+       1960-CHECK-BUSINESS-DAY.
+           SET WS-BUSINESS-DAY TO TRUE.
+           PERFORM 1970-COMPUTE-DAY-OF-WEEK.
+           IF WS-DOW = 0 OR WS-DOW = 6 THEN
+              SET WS-NON-BUSINESS-DAY TO TRUE
+           END-IF.
+           IF WS-BUSINESS-DAY THEN
+              PERFORM 1980-CHECK-HOLIDAY-TABLE
+           END-IF.
+
+       1970-COMPUTE-DAY-OF-WEEK.
+           MOVE WS-YEAR TO WS-ADJ-YEAR.
+           IF WS-MONTH < 3 THEN
+              SUBTRACT 1 FROM WS-ADJ-YEAR
+           END-IF.
+           COMPUTE WS-Y4   = WS-ADJ-YEAR / 4.
+           COMPUTE WS-Y100 = WS-ADJ-YEAR / 100.
+           COMPUTE WS-Y400 = WS-ADJ-YEAR / 400.
+           COMPUTE WS-DOW-CALC = WS-ADJ-YEAR + WS-Y4 - WS-Y100
+                                 + WS-Y400 + WS-DOW-T-ENTRY(WS-MONTH)
+                                 + WS-DAY.
+           COMPUTE WS-DOW = FUNCTION MOD(WS-DOW-CALC, 7).
+
+       1980-CHECK-HOLIDAY-TABLE.
+           PERFORM VARYING WS-HOLIDAY-IDX FROM 1 BY 1
+                   UNTIL WS-HOLIDAY-IDX > WS-HOLIDAY-COUNT
+              IF WS-HOLIDAY-TABLE(WS-HOLIDAY-IDX) = WS-DATE THEN
+                 SET WS-NON-BUSINESS-DAY TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+       3000-WRITE-REJECT.
+           MOVE WS-ORIG-DATE TO RJ-DATE.
+           MOVE WS-ORIG-TIME TO RJ-TIME.
+           MOVE WS-REASON-CODE TO RJ-REASON-CODE.
+           WRITE REJECT-REC.
+           IF WS-REJECT-STATUS NOT = "00" THEN
+              DISPLAY "DTVALID: reject file write failed, status "
+                      WS-REJECT-STATUS ", aborting run"
+              PERFORM 0900-CLOSE-FILES
+              STOP RUN
+           END-IF.
+
+       4000-WRITE-AUDIT.
+           MOVE WS-ORIG-DATE TO AU-DATE.
+           MOVE WS-ORIG-TIME TO AU-TIME.
+           MOVE WS-NORM-DATE TO AU-NORM-DATE.
+           MOVE WS-NORM-TIME TO AU-NORM-TIME.
+           IF WS-RECORD-VALID THEN
+              MOVE "PASS" TO AU-STATUS
+              MOVE SPACES TO AU-REASON-CODE
+           ELSE
+              MOVE "FAIL" TO AU-STATUS
+              MOVE WS-REASON-CODE TO AU-REASON-CODE
+           END-IF.
+           MOVE WS-BUSINESS-DAY-FLAG TO AU-BUSINESS-DAY-FLAG.
+           WRITE AUDIT-REC.
+           IF WS-AUDIT-STATUS NOT = "00" THEN
+              DISPLAY "DTVALID: audit log write failed, status "
+                      WS-AUDIT-STATUS ", aborting run"
+              PERFORM 0900-CLOSE-FILES
+              STOP RUN
+           END-IF.
+           ADD 1 TO WS-AUDIT-LINE-COUNT.
+
+       1800-PARSE-DATE.
+           EVALUATE TRUE
+              WHEN WS-DATE-ALPHA(7:2) = "  "
+                 PERFORM 1810-PARSE-YY-DATE
+              WHEN WS-DATE-ALPHA(8:1) = " "
+                 PERFORM 1840-PARSE-JULIAN-DATE
+              WHEN OTHER
+                 PERFORM 1820-PARSE-YYYY-DATE
+           END-EVALUATE.
+           COMPUTE WS-DATE = WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY.
+
+       1810-PARSE-YY-DATE.
+           MOVE WS-DATE-ALPHA(1:2) TO WS-YY.
+           MOVE WS-DATE-ALPHA(3:2) TO WS-MONTH.
+           MOVE WS-DATE-ALPHA(5:2) TO WS-DAY.
+           PERFORM 1830-EXPAND-CENTURY.
+
+       1820-PARSE-YYYY-DATE.
+           MOVE WS-DATE-ALPHA(1:4) TO WS-YEAR.
+           MOVE WS-DATE-ALPHA(5:2) TO WS-MONTH.
+           MOVE WS-DATE-ALPHA(7:2) TO WS-DAY.
+
+       1830-EXPAND-CENTURY.
+           IF WS-YY <= WS-CENTURY-PIVOT THEN
+              COMPUTE WS-YEAR = 2000 + WS-YY
+           ELSE
+              COMPUTE WS-YEAR = 1900 + WS-YY
+           END-IF.
+
+       1840-PARSE-JULIAN-DATE.
+           MOVE WS-DATE-ALPHA(1:4) TO WS-YEAR.
+           MOVE WS-DATE-ALPHA(5:3) TO WS-DOY.
+           PERFORM 1850-CONVERT-JULIAN-TO-MD.
+
+       1850-CONVERT-JULIAN-TO-MD.
+           PERFORM 1100-SET-LEAP-FLAG.
+           MOVE WS-DOY TO WS-REMAINING-DAYS.
+           MOVE 0 TO WS-MONTH.
+           MOVE 0 TO WS-DAY.
+           PERFORM VARYING WS-MONTH FROM 1 BY 1 UNTIL WS-MONTH > 12
+              MOVE WS-DIM-ENTRY(WS-MONTH) TO WS-MONTH-LEN
+              IF WS-MONTH = 2 AND WS-LEAP-YEAR THEN
+                 MOVE 29 TO WS-MONTH-LEN
+              END-IF
+              IF WS-REMAINING-DAYS <= WS-MONTH-LEN THEN
+                 MOVE WS-REMAINING-DAYS TO WS-DAY
+                 EXIT PERFORM
+              ELSE
+                 SUBTRACT WS-MONTH-LEN FROM WS-REMAINING-DAYS
+              END-IF
+           END-PERFORM.
+
+       1000-GET-MAX-DAY.
+           PERFORM 1100-SET-LEAP-FLAG.
+           MOVE WS-DIM-ENTRY(WS-MONTH) TO WS-MAX-DAY.
+           IF WS-MONTH = 2 AND WS-LEAP-YEAR THEN
+              MOVE 29 TO WS-MAX-DAY
+           END-IF.
+
+       1100-SET-LEAP-FLAG.
+           SET WS-NOT-LEAP-YEAR TO TRUE.
+           IF FUNCTION MOD(WS-YEAR, 400) = 0 THEN
+              SET WS-LEAP-YEAR TO TRUE
+           ELSE
+              IF FUNCTION MOD(WS-YEAR, 100) = 0 THEN
+                 SET WS-NOT-LEAP-YEAR TO TRUE
+              ELSE
+                 IF FUNCTION MOD(WS-YEAR, 4) = 0 THEN
+                    SET WS-LEAP-YEAR TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
