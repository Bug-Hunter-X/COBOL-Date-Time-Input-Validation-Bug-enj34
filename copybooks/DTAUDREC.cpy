@@ -0,0 +1,18 @@
+      ******************************************************************
+      * DTAUDREC - Daily audit log record layout for DTVALID.  One
+      * line is written for every transaction processed, pass or
+      * fail, so audit can trace a timestamp's validation history
+      * without re-running the batch.  AU-DATE/AU-TIME are the
+      * as-received timestamp; AU-NORM-DATE/AU-NORM-TIME are the
+      * house-standard timestamp AU-BUSINESS-DAY-FLAG was computed
+      * against (equal to AU-DATE/AU-TIME when the record failed
+      * validation before normalization ran).
+      ******************************************************************
+       01  AUDIT-REC.
+           05  AU-DATE          PIC 9(8).
+           05  AU-TIME          PIC 9(6).
+           05  AU-STATUS        PIC X(4).
+           05  AU-REASON-CODE   PIC X(20).
+           05  AU-BUSINESS-DAY-FLAG PIC X(1).
+           05  AU-NORM-DATE     PIC 9(8).
+           05  AU-NORM-TIME     PIC 9(6).
