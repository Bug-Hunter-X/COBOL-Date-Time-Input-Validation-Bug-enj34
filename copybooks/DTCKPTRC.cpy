@@ -0,0 +1,11 @@
+      ******************************************************************
+      * DTCKPTRC - Checkpoint/restart record for DTVALID.  Holds the
+      * count of transaction records successfully checkpointed so a
+      * restarted run can skip back to that position instead of
+      * reprocessing the file from record one.
+      ******************************************************************
+       01  CHECKPOINT-REC.
+           05  CK-LAST-RECORD   PIC 9(9).
+           05  CK-ACCEPT-COUNT  PIC 9(9).
+           05  CK-REJECT-COUNT  PIC 9(9).
+           05  CK-AUDIT-LINE-COUNT PIC 9(9).
