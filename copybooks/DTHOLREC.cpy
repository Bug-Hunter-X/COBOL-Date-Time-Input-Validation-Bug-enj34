@@ -0,0 +1,6 @@
+      ******************************************************************
+      * DTHOLREC - Holiday/business-day calendar record for DTVALID.
+      * One line per non-business date (company holiday), YYYYMMDD.
+      ******************************************************************
+       01  HOLIDAY-REC.
+           05  HL-DATE          PIC 9(8).
