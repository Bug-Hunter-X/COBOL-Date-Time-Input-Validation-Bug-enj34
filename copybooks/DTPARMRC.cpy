@@ -0,0 +1,9 @@
+      ******************************************************************
+      * DTPARMRC - DTVALID parameter record.  Holds the acceptable
+      * year window and the 2-digit-year century pivot so they can be
+      * changed by DTMAINT without a recompile of DTVALID.
+      ******************************************************************
+       01  PARM-REC.
+           05  PM-MIN-YEAR      PIC 9(4).
+           05  PM-MAX-YEAR      PIC 9(4).
+           05  PM-CENTURY-PIVOT PIC 9(2).
