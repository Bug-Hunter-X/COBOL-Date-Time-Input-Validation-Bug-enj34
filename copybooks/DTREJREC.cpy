@@ -0,0 +1,9 @@
+      ******************************************************************
+      * DTREJREC - Exception record layout for rejected DTVALID
+      * transactions.  RJ-REASON-CODE carries a short validation
+      * reason (e.g. INVALID MONTH, INVALID SECOND).
+      ******************************************************************
+       01  REJECT-REC.
+           05  RJ-DATE          PIC 9(8).
+           05  RJ-TIME          PIC 9(6).
+           05  RJ-REASON-CODE   PIC X(20).
