@@ -0,0 +1,14 @@
+      ******************************************************************
+      * DTTRANRC - Date/time transaction record layout for DTVALID.
+      *
+      * DT-DATE is blank-padded on the right so more than one input
+      * shape can share the same slot:
+      *   8 significant chars -> YYYYMMDD
+      *   7 significant chars -> YYYYDDD  (Julian day-of-year)
+      *   6 significant chars -> YYMMDD   (2-digit year, century
+      *                                    pivot applied)
+      ******************************************************************
+       01  DATE-TIME-REC.
+           05  DT-DATE          PIC X(8).
+           05  DT-TIME          PIC 9(6).
+           05  DT-TZ-OFFSET     PIC S9(2) SIGN LEADING SEPARATE.
